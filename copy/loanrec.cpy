@@ -1,7 +1,17 @@
-      * LOAN RECORD LAYOUT (80 BYTES)
+      * LOAN RECORD LAYOUT (90 BYTES)
        01  LOAN-RECORD.
            05  L-LOAN-ID           PIC X(10). *> OFFSET 0.LENGTH 10
            05  L-BORROWER-NAME     PIC X(30).  *> OFFSET 10.LENGTH 30
            05  L-LOAN-AMOUNT       PIC 9(07)V99. *> OFFSET 40.LENGTH 9
            05  L-LOAN-STATUS       PIC X(01).  *> OFFSET 49.LENGTH 1
-           05  FILLER              PIC X(30).  *> OFFSET 50.LENGTH 30
\ No newline at end of file
+           05  L-INTEREST-RATE     PIC 9(02)V999. *> OFFSET 50.LEN 5
+           05  L-ORIGINATION-DATE  PIC X(08).  *> OFFSET 55.LENGTH 8
+           05  L-NEXT-PAYMENT-DUE  PIC X(08).  *> OFFSET 63.LENGTH 8
+           05  L-AGING-STATUS      PIC X(01).  *> OFFSET 71.LENGTH 1
+           05  L-LAST-MAINTAINED-TS PIC X(14). *> OFFSET 72.LENGTH 14
+           05  L-CURRENCY-CODE     PIC X(03).  *> OFFSET 86.LENGTH 3
+      * L-ALERT-FLAG: "F" = over the LNALRT01 review limit, SPACE =
+      * not flagged. Kept separate from L-LOAN-STATUS (LNCALC01's
+      * 'A'/'S'/'V'/'R' risk tier) so a T-CODE "B" transaction's
+      * over-limit flag no longer clobbers its graduated risk tier.
+           05  L-ALERT-FLAG        PIC X(01).  *> OFFSET 89.LENGTH 1

@@ -0,0 +1,16 @@
+      * STATIC CONVERSION TABLE - FOREIGN CURRENCY TO USD.
+      * RATES ARE COMPILED-IN APPROXIMATIONS FOR CLASSIFICATION
+      * PURPOSES ONLY. L-CURRENCY-CODE VALUES NOT LISTED HERE
+      * (INCLUDING SPACES ON LEGACY RECORDS) ARE TREATED AS USD.
+       01  WS-CURRENCY-TABLE-DATA.
+           05  FILLER              PIC X(08) VALUE "USD10000".
+           05  FILLER              PIC X(08) VALUE "EUR10800".
+           05  FILLER              PIC X(08) VALUE "GBP12700".
+           05  FILLER              PIC X(08) VALUE "JPY00065".
+       01  WS-CURRENCY-TABLE REDEFINES WS-CURRENCY-TABLE-DATA.
+           05  WS-CURR-ENTRY       OCCURS 4 TIMES.
+               10  WS-CURR-CODE    PIC X(03).
+               10  WS-CURR-RATE    PIC 9(01)V9(04).
+       01  WS-CURR-IDX             PIC 9(01).
+       01  WS-CONV-RATE            PIC 9(01)V9(04).
+       01  WS-USD-AMOUNT           PIC 9(09)V99.

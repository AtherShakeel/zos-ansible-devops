@@ -0,0 +1,11 @@
+      * SHARED REVIEW-THRESHOLD PARAMETER RECORD (40 BYTES)
+       01  PARM-REC.
+           05  PARM-THRESHOLD      PIC 9(07)V99. *> OFFSET 0.LENGTH 9
+      * PARM-TIER-LOW/PARM-TIER-MID let business move LNCALC01's
+      * graduated-tier breakpoints in lockstep with PARM-THRESHOLD so a
+      * policy change can never leave WS-TIER-MID >= WS-THRESHOLD.
+      * ZERO (or a dataset predating this field) means "not supplied" -
+      * LNCALC01 keeps its compiled-in tier defaults in that case.
+           05  PARM-TIER-LOW       PIC 9(07)V99. *> OFFSET 9.LENGTH 9
+           05  PARM-TIER-MID       PIC 9(07)V99. *> OFFSET 18.LENGTH 9
+           05  FILLER              PIC X(13).    *> OFFSET 27.LENGTH 13

@@ -0,0 +1,90 @@
+//LNMASTLD JOB (ACCTNO),'REORG LOAN MASTER - NEW RECSZ',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* ONE-TIME MIGRATION: PROD.LOAN.MASTER'S RECORDSIZE IS FIXED AT
+//* DEFINE TIME, BUT LOANREC (copy/loanrec.cpy) HAS GROWN SEVERAL
+//* TIMES SINCE THE CLUSTER WAS ORIGINALLY DEFINED - FROM 80 BYTES
+//* UP TO ITS CURRENT 90 (INTEREST RATE, ORIGINATION/NEXT-PAYMENT-DUE
+//* DATES, AGING STATUS, LAST-MAINTAINED TIMESTAMP, CURRENCY CODE, AND
+//* THE ALERT FLAG). RUN THIS JOB ONCE, BEFORE LNVAL01 IS FIRST
+//* DEPLOYED AGAINST A CLUSTER DEFINED AT A SHORTER RECORDSIZE, OR THE
+//* FIRST WRITE/REWRITE OF A 90-BYTE RECORD FAILS WITH A RECORD-LENGTH
+//* I/O ERROR. RUN jcl/lnmastaix.jcl AGAIN IMMEDIATELY AFTER THIS JOB
+//* COMPLETES - DELETING THE BASE CLUSTER ALSO DELETES ITS ALTERNATE
+//* INDEX/PATH, WHICH THIS JOB DOES NOT REBUILD.
+//*
+//* VOLUMES/SPACE BELOW ARE PLACEHOLDERS - SUBSTITUTE THE REAL
+//* ALLOCATION FROM PROD.LOAN.MASTER'S ORIGINAL DEFINE CLUSTER (NOT
+//* HELD IN THIS REPO) BEFORE RUNNING AGAINST PRODUCTION.
+//*--------------------------------------------------------------*
+//UNLOAD   EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//OLDMAST  DD   DSN=PROD.LOAN.MASTER,DISP=SHR
+//UNLDOUT  DD   DSN=PROD.LOAN.MASTER.UNLOAD,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(10,10)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSIN    DD   *
+  REPRO INFILE(OLDMAST) OUTFILE(UNLDOUT)
+/*
+//*--------------------------------------------------------------*
+//* DELETE THE OLD CLUSTER (AND ITS AIX/PATH, SINCE BOTH BECOME
+//* INVALID ONCE THE BASE CLUSTER THEY RELATE TO IS DELETED) AND
+//* DEFINE IT AGAIN AT THE NEW RECORDSIZE.
+//*--------------------------------------------------------------*
+//REDEFINE EXEC PGM=IDCAMS,COND=(4,LT,UNLOAD)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE PROD.LOAN.MASTER.BNPATH
+  DELETE PROD.LOAN.MASTER.BNAIX
+  DELETE PROD.LOAN.MASTER
+
+  DEFINE CLUSTER     (NAME(PROD.LOAN.MASTER)        -
+                       RECORDSIZE(90 90)             -
+                       KEYS(10 0)                     -
+                       INDEXED                         -
+                       VOLUMES(SYSDA1)                  -
+                       CYLINDERS(50 10))                 -
+                      DATA (NAME(PROD.LOAN.MASTER.DATA)) -
+                      INDEX(NAME(PROD.LOAN.MASTER.INDEX))
+/*
+//*--------------------------------------------------------------*
+//* REPRO REQUIRES THE SOURCE AND TARGET RECORD LENGTHS TO MATCH - IT
+//* DOES NOT PAD A SHORTER FIXED-LENGTH RECORD OUT TO A LONGER ONE. THE
+//* UNLOADED RECORDS ARE STILL 80 BYTES; PAD EACH ONE TO THE NEW
+//* CLUSTER'S 90-BYTE RECORDSIZE BEFORE THE RELOAD STEP. BYTES 51-90 OF
+//* THE OLD 80-BYTE RECORD WERE RESERVED FILLER, ALWAYS SPACES, SO
+//* EVERYTHING FROM L-INTEREST-RATE ONWARD COMES BACK BLANK UNTIL THE
+//* NEXT MAINTENANCE TRANSACTION FOR EACH LOAN REMAPS THE WHOLE RECORD
+//* (LNVAL01'S 1020-UPDATE-MASTER ALREADY DOES "MOVE SPACES TO
+//* LOAN-RECORD" BEFORE REBUILDING IT FIELD BY FIELD). L-AGING-STATUS,
+//* L-LAST-MAINTAINED-TS, L-CURRENCY-CODE, AND L-ALERT-FLAG ARE ALL
+//* PIC X AND ALREADY TREATED BY LNAGE01/LNCALC01/LNALRT01 AS
+//* "NOT YET SET" WHEN BLANK, RATHER THAN ABENDING - BUT L-INTEREST-RATE
+//* (OFFSET 50, PIC 9(02)V999) IS A NUMERIC ZONED-DECIMAL FIELD, AND
+//* SPACES ARE NOT VALID CONTENT FOR ONE. ITS 5 BYTES ARE ZERO-FILLED
+//* HERE INSTEAD OF SPACE-FILLED SO EVERY MIGRATED RECORD STARTS OUT
+//* WITH A VALID (IF ZERO) INTEREST RATE RATHER THAN INVALID ZONED-
+//* DECIMAL CONTENT.
+//*--------------------------------------------------------------*
+//PADFMT   EXEC PGM=SORT,COND=(4,LT,REDEFINE)
+//SYSOUT   DD   SYSOUT=*
+//SORTIN   DD   DSN=PROD.LOAN.MASTER.UNLOAD,DISP=SHR
+//SORTOUT  DD   DSN=PROD.LOAN.MASTER.UNLOAD90,
+//             DISP=(NEW,PASS,DELETE),
+//             SPACE=(CYL,(10,10)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=90,BLKSIZE=0)
+//SYSIN    DD   *
+  SORT FIELDS=COPY
+  OUTREC FIELDS=(1,50,C'00000',56,25,10X)
+/*
+//*--------------------------------------------------------------*
+//* RELOAD THE NOW 90-BYTE RECORDS.
+//*--------------------------------------------------------------*
+//RELOAD   EXEC PGM=IDCAMS,COND=(4,LT,PADFMT)
+//SYSPRINT DD   SYSOUT=*
+//UNLDIN   DD   DSN=PROD.LOAN.MASTER.UNLOAD90,DISP=(OLD,DELETE)
+//NEWMAST  DD   DSN=PROD.LOAN.MASTER,DISP=SHR
+//SYSIN    DD   *
+  REPRO INFILE(UNLDIN) OUTFILE(NEWMAST)
+/*

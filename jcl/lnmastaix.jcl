@@ -0,0 +1,54 @@
+//LNMASTAX JOB (ACCTNO),'DEFINE BORROWER NAME AIX',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* ONE-TIME SETUP (RERUN AFTER ANY FULL REORG/RELOAD OF THE BASE
+//* CLUSTER): DEFINES THE ALTERNATE INDEX AND PATH THAT BACK
+//* L-BORROWER-NAME ACCESS ON PROD.LOAN.MASTER (MASTVSAM).
+//*
+//* LNVAL01'S FD DECLARES "ALTERNATE RECORD KEY IS L-BORROWER-NAME
+//* WITH DUPLICATES" AND LNBNAM01 DOES A "START MASTER-FILE KEY IS
+//* EQUAL TO L-BORROWER-NAME" - THOSE COBOL CLAUSES ONLY DESCRIBE
+//* HOW THE PROGRAMS WANT TO GET AT THE DATA. NEITHER WORKS AGAINST
+//* THE REAL CLUSTER UNTIL THIS AIX AND ITS PATH EXIST AND HAVE BEEN
+//* BUILT - THIS JOB IS THAT PREREQUISITE AND MUST RUN BEFORE
+//* LNVAL01 OR LNBNAM01 IS FIRST PUT INTO PRODUCTION, AND AGAIN
+//* WHENEVER PROD.LOAN.MASTER IS UNLOADED/RELOADED (E.G. A REPRO
+//* FROM A BACKUP, OR jcl/lnmastld.jcl'S RECORDSIZE MIGRATION) SINCE
+//* THE UPGRADE SET ALONE ONLY MAINTAINS THE AIX GOING FORWARD FROM
+//* NORMAL WRITE/REWRITE/DELETE ACTIVITY - IT DOES NOT SURVIVE A
+//* DELETE/DEFINE OF THE BASE CLUSTER.
+//*
+//* RECORDSIZE BELOW MUST MATCH LOANREC'S CURRENT LENGTH (copy/
+//* loanrec.cpy). RUN jcl/lnmastld.jcl FIRST IF THE BASE CLUSTER
+//* HASN'T BEEN MIGRATED TO THAT LENGTH YET - SEE THAT JCL'S HEADER.
+//*--------------------------------------------------------------*
+//DEFAIX   EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE AIX         (NAME(PROD.LOAN.MASTER.BNAIX)             -
+                       RELATE(PROD.LOAN.MASTER)                -
+                       KEYS(30 10)                              -
+                       NONUNIQUEKEY                             -
+                       UPGRADE                                  -
+                       RECORDSIZE(90 90)                        -
+                       VOLUMES(SYSDA1)                           -
+                       TRACKS(5 5))                              -
+                      DATA (NAME(PROD.LOAN.MASTER.BNAIX.DATA))  -
+                      INDEX(NAME(PROD.LOAN.MASTER.BNAIX.INDEX))
+
+  DEFINE PATH        (NAME(PROD.LOAN.MASTER.BNPATH)             -
+                       PATHENTRY(PROD.LOAN.MASTER.BNAIX)        -
+                       UPDATE)
+/*
+//*--------------------------------------------------------------*
+//* POPULATES THE AIX FROM WHATEVER IS ALREADY ON THE BASE CLUSTER.
+//* REQUIRED THE FIRST TIME THIS IS RUN AGAINST A CLUSTER THAT
+//* ALREADY HAS RECORDS, AND AGAIN AFTER EVERY RELOAD OF THE BASE
+//* CLUSTER DESCRIBED ABOVE.
+//*--------------------------------------------------------------*
+//BLDIX    EXEC PGM=IDCAMS,COND=(4,LT,DEFAIX)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  BLDINDEX INDATASET(PROD.LOAN.MASTER) -
+           OUTDATASET(PROD.LOAN.MASTER.BNAIX)
+/*

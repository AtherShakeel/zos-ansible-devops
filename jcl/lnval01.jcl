@@ -0,0 +1,41 @@
+//LNVAL01  JOB (ACCTNO),'LOAN VALIDATION RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* SORTS TRANS-FILE INTO ASCENDING T-LOAN-ID-IN SEQUENCE BEFORE
+//* LNVAL01 RUNS, SO DUPLICATE-ID DETECTION, CHECKPOINT/RESTART,
+//* AND CONTROL TOTALS ALL SEE A DETERMINISTIC PROCESSING ORDER.
+//*--------------------------------------------------------------*
+//SORTTRN  EXEC PGM=SORT
+//SYSOUT   DD  SYSOUT=*
+//SORTIN   DD  DSN=PROD.LOAN.TRANS.RAW,DISP=SHR
+//SORTOUT  DD  DSN=&&TRANSIN,
+//             DISP=(NEW,PASS,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DCB=(LRECL=80,RECFM=FB,BLKSIZE=0)
+//SYSIN    DD  *
+  SORT FIELDS=(1,10,CH,A)
+/*
+//*--------------------------------------------------------------*
+//* MAIN BATCH UPDATE STEP - ONLY RUNS IF THE SORT COMPLETED.
+//*--------------------------------------------------------------*
+//LNVAL01  EXEC PGM=LNVAL01,COND=(4,LT,SORTTRN)
+//STEPLIB  DD  DSN=PROD.LOAN.LOADLIB,DISP=SHR
+//TRANSIN  DD  DSN=&&TRANSIN,DISP=(OLD,DELETE)
+//MASTVSAM DD  DSN=PROD.LOAN.MASTER,DISP=SHR
+//CHKPTFL  DD  DSN=PROD.LOAN.CHECKPOINT,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1))
+//SUSPOUT  DD  DSN=PROD.LOAN.SUSPENSE,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5))
+//STMTOUT  DD  DSN=PROD.LOAN.STMTEXT,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5))
+//AMRTOUT  DD  DSN=PROD.LOAN.AMRTSCHD,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(10,10))
+//AUDITOUT DD  DSN=PROD.LOAN.AUDIT,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5))
+//THRESHPM DD  DSN=PROD.LOAN.PARMS,DISP=SHR
+//SYSOUT   DD  SYSOUT=*

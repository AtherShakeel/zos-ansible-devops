@@ -0,0 +1,80 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LNBNAM01.
+      *================================================================*
+      * BATCH PROGRAM: LOOKS UP MASTER-FILE BY BORROWER NAME, USING
+      * THE ALTERNATE INDEX ON L-BORROWER-NAME, INSTEAD OF REQUIRING
+      * THE CALLER TO KNOW THE LOAN ID.
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-FILE ASSIGN TO MASTVSAM
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS L-LOAN-ID
+                  ALTERNATE RECORD KEY IS L-BORROWER-NAME
+                     WITH DUPLICATES
+                  FILE STATUS  IS WS-MASTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MASTER-FILE.
+       COPY LOANREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-STATUS       PIC X(02) VALUE "00".
+       01  WS-SEARCH-NAME         PIC X(30) VALUE SPACES.
+       01  WS-EOF-SW              PIC X(01) VALUE "N".
+           88  EOF-REACHED        VALUE "Y".
+       01  WS-MATCH-COUNT         PIC 9(09) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           DISPLAY "LNBNAM01 - BORROWER NAME LOOKUP".
+
+      * Borrower name to search for comes in on a SYSIN control card.
+           ACCEPT WS-SEARCH-NAME FROM SYSIN
+           IF WS-SEARCH-NAME = SPACES
+              DISPLAY "LNBNAM01: NO BORROWER NAME SUPPLIED ON SYSIN"
+              MOVE 16 TO RETURN-CODE
+              GOBACK
+           END-IF
+
+           OPEN INPUT MASTER-FILE
+           IF WS-MASTER-STATUS NOT = "00"
+              DISPLAY "LNBNAM01: UNABLE TO OPEN MASTER-FILE, STATUS="
+                 WS-MASTER-STATUS
+              MOVE 16 TO RETURN-CODE
+              GOBACK
+           END-IF
+
+           MOVE WS-SEARCH-NAME TO L-BORROWER-NAME
+           START MASTER-FILE KEY IS EQUAL TO L-BORROWER-NAME
+              INVALID KEY
+                 SET EOF-REACHED TO TRUE
+           END-START
+
+           PERFORM UNTIL EOF-REACHED
+              READ MASTER-FILE NEXT RECORD
+                 AT END
+                    SET EOF-REACHED TO TRUE
+                 NOT AT END
+                    IF L-BORROWER-NAME = WS-SEARCH-NAME
+                       ADD 1 TO WS-MATCH-COUNT
+                       DISPLAY L-LOAN-ID " " L-BORROWER-NAME " "
+                          L-LOAN-AMOUNT " " L-LOAN-STATUS
+                    ELSE
+                       SET EOF-REACHED TO TRUE
+                    END-IF
+              END-READ
+           END-PERFORM
+
+           CLOSE MASTER-FILE
+
+           IF WS-MATCH-COUNT = 0
+              DISPLAY "LNBNAM01: NO MASTER RECORDS FOUND FOR BORROWER "
+                 WS-SEARCH-NAME
+           ELSE
+              DISPLAY "LNBNAM01: " WS-MATCH-COUNT " RECORD(S) FOUND"
+           END-IF
+           GOBACK.

@@ -0,0 +1,72 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LNRPT01.
+      *================================================================*
+      * BATCH PROGRAM: LISTS MASTER-FILE (LOAN ID, BORROWER, AMOUNT,
+      * STATUS), OPTIONALLY FILTERED TO A SINGLE L-LOAN-STATUS VALUE
+      * SUPPLIED ON A ONE-CHARACTER SYSIN CONTROL CARD.
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-FILE ASSIGN TO MASTVSAM
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS L-LOAN-ID
+                  FILE STATUS IS WS-MASTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MASTER-FILE.
+       COPY LOANREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-STATUS       PIC X(02) VALUE "00".
+       01  WS-EOF-SW              PIC X(01) VALUE "N".
+           88  EOF-REACHED        VALUE "Y".
+       01  WS-FILTER-STATUS       PIC X(01) VALUE SPACE.
+       01  WS-RECORD-COUNT        PIC 9(09) VALUE ZERO.
+       01  WS-LISTED-COUNT        PIC 9(09) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           DISPLAY "LNRPT01 - MASTER FILE LISTING".
+
+      * Optional one-character control card: a loan-status value to
+      * filter on. Blank/missing means list every record on the master.
+           ACCEPT WS-FILTER-STATUS FROM SYSIN
+           IF WS-FILTER-STATUS NOT = SPACE
+              DISPLAY "FILTERING ON L-LOAN-STATUS = " WS-FILTER-STATUS
+           END-IF
+
+           OPEN INPUT MASTER-FILE
+           IF WS-MASTER-STATUS NOT = "00"
+              DISPLAY "LNRPT01: UNABLE TO OPEN MASTER-FILE, STATUS="
+                 WS-MASTER-STATUS
+              MOVE 16 TO RETURN-CODE
+              GOBACK
+           END-IF
+
+           PERFORM 1000-LIST-RECORDS UNTIL EOF-REACHED
+
+           CLOSE MASTER-FILE
+
+           DISPLAY "==============================================".
+           DISPLAY "LNRPT01 RECORDS READ ..................: "
+              WS-RECORD-COUNT.
+           DISPLAY "LNRPT01 RECORDS LISTED .................: "
+              WS-LISTED-COUNT.
+           GOBACK.
+
+       1000-LIST-RECORDS.
+           READ MASTER-FILE NEXT RECORD
+              AT END
+                 SET EOF-REACHED TO TRUE
+              NOT AT END
+                 ADD 1 TO WS-RECORD-COUNT
+                 IF WS-FILTER-STATUS = SPACE
+                       OR L-LOAN-STATUS = WS-FILTER-STATUS
+                    ADD 1 TO WS-LISTED-COUNT
+                    DISPLAY L-LOAN-ID " " L-BORROWER-NAME " "
+                       L-LOAN-AMOUNT " " L-LOAN-STATUS
+                 END-IF
+           END-READ.

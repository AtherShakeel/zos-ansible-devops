@@ -8,7 +8,15 @@
                   ORGANIZATION IS INDEXED
                   ACCESS MODE  IS RANDOM
                   RECORD KEY   IS L-LOAN-ID
+                  ALTERNATE RECORD KEY IS L-BORROWER-NAME
+                     WITH DUPLICATES
                   FILE STATUS  IS WS-VSAM-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPTFL
+                  FILE STATUS IS WS-CHKPT-STATUS.
+           SELECT SUSPENSE-FILE ASSIGN TO SUSPOUT
+                  FILE STATUS IS WS-SUSP-STATUS.
+           SELECT STATEMENT-FILE ASSIGN TO STMTOUT
+                  FILE STATUS IS WS-STMT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -18,13 +26,62 @@
            05 T-BORROWER-IN        PIC X(30).
            05 T-AMOUNT-IN          PIC 9(07)V99.
            05 T-STATUS-IN          PIC X(01).
-           05 T-FILLER-IN          PIC X(29).
+      * T-MAINT-CODE-IN: A=ADD C=CHANGE D=DELETE, SPACE=legacy upsert
+           05 T-MAINT-CODE-IN      PIC X(01).
+           05 T-INTEREST-RATE-IN   PIC 9(02)V999.
+           05 T-ORIGINATION-DATE-IN PIC X(08).
+           05 T-NEXT-PAYMENT-DUE-IN PIC X(08).
+           05 T-TERM-MONTHS-IN     PIC 9(03).
+           05 T-CURRENCY-CODE-IN   PIC X(03).
+           05 T-FILLER-IN          PIC X(01).
            05 T-CODE               PIC X(01).
 
 
        FD  MASTER-FILE.
        COPY LOANREC.
 
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+           05  CHK-LOAN-ID         PIC X(10).
+           05  CHK-RUN-DATE        PIC X(08).
+      * CHK-RUN-STATUS: "C" = prior run completed clean, no restart
+      * needed; "R" = prior run abended after CHK-LOAN-ID, restart
+      * by skipping up through that ID. This is what
+      * 0050-LOAD-RESTART-POINT actually gates on - CHK-LOAN-ID being
+      * non-blank by itself does NOT mean a restart is in effect.
+           05  CHK-RUN-STATUS      PIC X(01).
+      * How many occurrences of CHK-LOAN-ID (applied plus any same-ID
+      * duplicates already rejected to suspense) had been seen as of
+      * this checkpoint - see 1010-APPLY-TRANSACTION's restart-skip
+      * logic. Without this, a checkpoint landing on the first copy of
+      * a duplicate pair would make a restart skip BOTH copies by ID
+      * alone, silently dropping the never-processed second copy with
+      * no suspense record at all.
+           05  CHK-DUP-COUNT       PIC 9(03).
+           05  FILLER              PIC X(06).
+
+       FD  SUSPENSE-FILE.
+       01  SUSPENSE-REC.
+           05  SUSP-LOAN-ID        PIC X(10).
+           05  SUSP-BORROWER       PIC X(30).
+           05  SUSP-AMOUNT         PIC 9(07)V99.
+           05  SUSP-CURRENCY-CODE  PIC X(03).
+           05  SUSP-TCODE          PIC X(01).
+           05  SUSP-RUN-DATE       PIC X(08).
+           05  SUSP-REASON         PIC X(30).
+
+       FD  STATEMENT-FILE.
+       01  STATEMENT-REC.
+           05  STMT-LOAN-ID        PIC X(10).
+           05  STMT-BORROWER       PIC X(30).
+           05  STMT-ACTION         PIC X(01).
+           05  STMT-BEFORE-STATUS  PIC X(01).
+           05  STMT-BEFORE-AMOUNT  PIC 9(07)V99.
+           05  STMT-AFTER-STATUS   PIC X(01).
+           05  STMT-AFTER-AMOUNT   PIC 9(07)V99.
+           05  STMT-CURRENCY-CODE  PIC X(03).
+           05  STMT-RUN-DATE       PIC X(08).
+
        WORKING-STORAGE SECTION.
 
        01  WS-VSAM-STATUS          PIC X(02) VALUE "00".
@@ -33,51 +90,826 @@
 
       * DYNAMIC CALL VARIABLE
        01  WS-DYNAMIC-PROG         PIC X(08) VALUE SPACES.
+       01  WS-TERM-MONTHS-PARM     PIC 9(03) VALUE ZERO.
+       01  WS-DATE-MM              PIC 99 VALUE ZERO.
+       01  WS-DATE-DD              PIC 99 VALUE ZERO.
+
+      * USD conversion table, shared with LNCALC01/LNALRT01, so the
+      * control total below can be expressed in one common unit instead
+      * of summing incompatible currencies together.
+       COPY CURRTAB.
+
+      * RESTART / CHECKPOINT CONTROLS
+       01  WS-CHKPT-STATUS         PIC X(02) VALUE "00".
+       01  WS-CHKPT-EOF-SW         PIC X(01) VALUE "N".
+           88  CHKPT-EOF           VALUE "Y".
+       01  WS-RESTART-SW           PIC X(01) VALUE "N".
+           88  RESTART-IN-EFFECT   VALUE "Y".
+       01  WS-RESTART-LOAN-ID      PIC X(10) VALUE SPACES.
+       01  WS-RESTART-DUP-COUNT    PIC 9(03) VALUE ZERO.
+       01  WS-DUP-SEEN-COUNT       PIC 9(03) VALUE ZERO.
+       01  WS-LAST-PROCESSED-DUP-COUNT PIC 9(03) VALUE ZERO.
+       01  WS-LAST-RUN-STATUS      PIC X(01) VALUE SPACES.
+       01  WS-CHECKPOINT-RUN-STATUS PIC X(01) VALUE SPACES.
+       01  WS-CHKPT-OPEN-SW        PIC X(01) VALUE "N".
+           88  CHKPT-FILE-OPEN     VALUE "Y".
+       01  WS-LAST-PROCESSED-ID    PIC X(10) VALUE SPACES.
+       01  WS-CHECKPOINT-INTERVAL  PIC 9(05) VALUE 50.
+       01  WS-APPLIED-COUNT        PIC 9(09) VALUE ZERO.
+       01  WS-PREV-LOAN-ID         PIC X(10) VALUE SPACES.
+
+      * SUSPENSE / REJECT CONTROLS
+       01  WS-SUSP-STATUS          PIC X(02) VALUE "00".
+
+      * BORROWER STATEMENT EXTRACT CONTROLS
+       01  WS-STMT-STATUS          PIC X(02) VALUE "00".
+       01  WS-BEFORE-FOUND-SW      PIC X(01) VALUE "N".
+           88  BEFORE-FOUND        VALUE "Y".
+       01  WS-BEFORE-STATUS        PIC X(01) VALUE SPACES.
+       01  WS-BEFORE-AMOUNT        PIC 9(07)V99 VALUE ZERO.
+       01  WS-BEFORE-BORROWER      PIC X(30) VALUE SPACES.
+       01  WS-BEFORE-ALERT-FLAG    PIC X(01) VALUE SPACES.
+       01  WS-REJECT-SW            PIC X(01) VALUE "N".
+           88  TRANSACTION-REJECTED VALUE "Y".
+       01  WS-REJECT-REASON        PIC X(30) VALUE SPACES.
+       01  WS-REJECT-TABLE.
+           05  WS-REJECT-MAX       PIC 9(04) VALUE 1000.
+           05  WS-REJECT-COUNT     PIC 9(04) VALUE ZERO.
+           05  WS-REJECT-ENTRY OCCURS 1000 TIMES
+                                   INDEXED BY WS-REJ-IDX.
+               10  WS-REJ-LOAN-ID  PIC X(10).
+               10  WS-REJ-REASON   PIC X(30).
+
+      * CONTROL TOTALS / BALANCING COUNTERS
+       01  WS-CONTROL-TOTALS.
+           05  WS-RECORDS-READ     PIC 9(09) VALUE ZERO.
+           05  WS-CNT-CALC         PIC 9(09) VALUE ZERO.
+           05  WS-CNT-ALERT        PIC 9(09) VALUE ZERO.
+           05  WS-CNT-BOTH         PIC 9(09) VALUE ZERO.
+           05  WS-CNT-INVALID      PIC 9(09) VALUE ZERO.
+           05  WS-CNT-WRITE        PIC 9(09) VALUE ZERO.
+           05  WS-CNT-REWRITE      PIC 9(09) VALUE ZERO.
+           05  WS-CNT-DELETE       PIC 9(09) VALUE ZERO.
+           05  WS-CNT-DUPLICATE    PIC 9(09) VALUE ZERO.
+           05  WS-CNT-REJECTED     PIC 9(09) VALUE ZERO.
+           05  WS-CNT-AGE          PIC 9(09) VALUE ZERO.
+           05  WS-CNT-AMORT        PIC 9(09) VALUE ZERO.
+           05  WS-CNT-FLAGGED      PIC 9(09) VALUE ZERO.
+           05  WS-CNT-BAD-AMOUNT   PIC 9(09) VALUE ZERO.
+           05  WS-CNT-CALC-ALERT-OK PIC 9(09) VALUE ZERO.
+           05  WS-CNT-DATA-QUALITY PIC 9(09) VALUE ZERO.
+      * Accumulated in USD-equivalent (see 0210-ACCUMULATE-USD-TOTAL)
+      * rather than raw T-AMOUNT-IN, since a single run can mix USD,
+      * EUR, GBP, and JPY transactions now that loans carry a currency
+      * code - summing native amounts across currencies would not be
+      * a meaningful balancing total.
+           05  WS-TOTAL-AMOUNT     PIC 9(11)V99 VALUE ZERO.
+      * Dollar total of every rejected/suspended transaction (see
+      * 1030-WRITE-SUSPENSE), also in USD-equivalent, so the report can
+      * be reconciled against the source system's control card even on
+      * a run with rejects - WS-TOTAL-AMOUNT alone only shows what was
+      * applied and would otherwise look short with nothing to explain
+      * the gap. Excludes any T-AMOUNT-IN that failed its numeric test,
+      * since there is no valid dollar figure to add for those.
+           05  WS-REJECTED-AMOUNT  PIC 9(11)V99 VALUE ZERO.
+      * WS-TOTAL-AMOUNT + WS-REJECTED-AMOUNT, computed for display only
+      * in 9000-CONTROL-TOTALS-REPORT.
+           05  WS-GROSS-AMOUNT     PIC 9(11)V99 VALUE ZERO.
 
 
        PROCEDURE DIVISION.
        0000-MAIN.
            CALL "LNUTIL01". *> Static Call
 
+           PERFORM 0050-LOAD-RESTART-POINT.
+
            OPEN INPUT TRANS-FILE
                 I-O   MASTER-FILE.
            display "vsam open :"  WS-VSAM-STATUS
+           IF WS-VSAM-STATUS NOT = "00"
+              DISPLAY "FATAL: MASTER-FILE OPEN FAILED - STATUS "
+                 WS-VSAM-STATUS
+              PERFORM 9999-ABEND
+           END-IF
+
+      * OPEN EXTEND (with an OPEN OUTPUT fallback for a dataset that
+      * doesn't exist yet) so append-only history isn't left resting on
+      * the JCL's DISP=MOD alone - the same idiom LNALRT01/LNAMRT01 use
+      * for their own append-only files. Any status other than "00"
+      * after both attempts is a genuine open failure and hard-stops
+      * the job, the same discipline MASTER-FILE already gets.
+           OPEN EXTEND CHECKPOINT-FILE
+           IF WS-CHKPT-STATUS NOT = "00"
+              OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+           IF WS-CHKPT-STATUS NOT = "00"
+              DISPLAY "FATAL: CHECKPOINT-FILE OPEN FAILED - STATUS "
+                 WS-CHKPT-STATUS
+              PERFORM 9999-ABEND
+           END-IF
+           SET CHKPT-FILE-OPEN TO TRUE.
+
+           OPEN EXTEND SUSPENSE-FILE
+           IF WS-SUSP-STATUS NOT = "00"
+              OPEN OUTPUT SUSPENSE-FILE
+           END-IF
+           IF WS-SUSP-STATUS NOT = "00"
+              DISPLAY "FATAL: SUSPENSE-FILE OPEN FAILED - STATUS "
+                 WS-SUSP-STATUS
+              PERFORM 9999-ABEND
+           END-IF
+
+           OPEN EXTEND STATEMENT-FILE
+           IF WS-STMT-STATUS NOT = "00"
+              OPEN OUTPUT STATEMENT-FILE
+           END-IF
+           IF WS-STMT-STATUS NOT = "00"
+              DISPLAY "FATAL: STATEMENT-FILE OPEN FAILED - STATUS "
+                 WS-STMT-STATUS
+              PERFORM 9999-ABEND
+           END-IF.
 
            PERFORM 1000-PROCESS UNTIL EOF-REACHED.
 
+      * Reaching here means the run completed clean, so the checkpoint
+      * written is marked "C" and will NOT trigger a restart-skip on
+      * the next run, regardless of whether any transactions were
+      * applied (see 0050-LOAD-RESTART-POINT). A genuine mid-run
+      * failure instead goes through 9999-ABEND, which writes its own
+      * "R" checkpoint and STOPs RUN before control ever returns here.
+           MOVE "C" TO WS-CHECKPOINT-RUN-STATUS.
+           PERFORM 1900-WRITE-CHECKPOINT.
+           CLOSE CHECKPOINT-FILE.
+           MOVE "N" TO WS-CHKPT-OPEN-SW.
+           CLOSE SUSPENSE-FILE.
+           CLOSE STATEMENT-FILE.
+
            CLOSE TRANS-FILE MASTER-FILE.
            display "vsam closed :" WS-VSAM-STATUS.
+
+           PERFORM 9000-CONTROL-TOTALS-REPORT.
            GOBACK.
 
+      * Read any checkpoint left by a prior, abended run so 1000-PROCESS
+      * can skip transactions already applied to MASTER-FILE instead of
+      * reprocessing TRANS-FILE from the top. Assumes TRANS-FILE is
+      * sorted ascending on T-LOAN-ID-IN (see the sort step ahead of
+      * this job in the JCL). CHKPTFL is append-only (DISP=MOD in the
+      * JCL) so it may hold records from many prior runs; only the
+      * LAST record read here matters, and a restart is honored only
+      * when that record's CHK-RUN-STATUS is "R" - a loan ID left
+      * behind by a prior CLEAN run ("C") must never cause this run to
+      * skip transactions.
+       0050-LOAD-RESTART-POINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHKPT-STATUS = "00"
+              PERFORM UNTIL CHKPT-EOF
+                 READ CHECKPOINT-FILE
+                    AT END MOVE "Y" TO WS-CHKPT-EOF-SW
+                    NOT AT END
+                       MOVE CHK-LOAN-ID    TO WS-RESTART-LOAN-ID
+                       MOVE CHK-RUN-STATUS TO WS-LAST-RUN-STATUS
+                       MOVE CHK-DUP-COUNT  TO WS-RESTART-DUP-COUNT
+                 END-READ
+              END-PERFORM
+              CLOSE CHECKPOINT-FILE
+              IF WS-RESTART-LOAN-ID NOT = SPACES
+                 AND WS-LAST-RUN-STATUS = "R"
+                 SET RESTART-IN-EFFECT TO TRUE
+                 DISPLAY "RESTARTING AFTER CHECKPOINT LOAN ID: "
+                    WS-RESTART-LOAN-ID
+              ELSE
+                 DISPLAY "NO RESTART IN EFFECT - PRIOR RUN (IF ANY) "
+                    "COMPLETED CLEAN"
+              END-IF
+           ELSE
+              DISPLAY "NO PRIOR CHECKPOINT FOUND - STARTING FROM TOP"
+           END-IF.
+
        1000-PROCESS.
            READ TRANS-FILE AT END MOVE "Y" TO WS-EOF-SW
               NOT AT END
-                 MOVE SPACES TO LOAN-RECORD
-                 MOVE ZERO   TO L-LOAN-AMOUNT
+                 PERFORM 1010-APPLY-TRANSACTION
+           END-READ.
+
+       1010-APPLY-TRANSACTION.
+           ADD 1 TO WS-RECORDS-READ
+      * Running count of how many occurrences of the current loan ID
+      * have been seen so far this run (TRANS-FILE is sorted ascending
+      * on T-LOAN-ID-IN, so a same-day duplicate always shows up as
+      * consecutive records). Computed unconditionally, even for
+      * records the restart-skip test below will skip, so the count is
+      * always in step with what a from-scratch run of the same sorted
+      * input would have seen.
+           IF T-LOAN-ID-IN = WS-PREV-LOAN-ID
+              AND T-LOAN-ID-IN NOT = SPACES
+              ADD 1 TO WS-DUP-SEEN-COUNT
+           ELSE
+              MOVE 1 TO WS-DUP-SEEN-COUNT
+           END-IF
+      * A record already covered by a prior run's committed range
+      * (including a duplicate pair that prior run already rejected to
+      * suspense) must produce NO side effects at all on replay - the
+      * restart-skip test therefore has to run before the duplicate
+      * check, not after it, or a replayed duplicate below the
+      * checkpoint gets double-counted and double-written to SUSPOUT
+      * (DISP=MOD, append-only) on every restart. Skipping purely on
+      * "ID not greater than the checkpointed ID" would also re-skip a
+      * duplicate pair's second copy whenever the checkpoint happened
+      * to land on the first copy, since both copies share that same
+      * ID - WS-RESTART-DUP-COUNT (how many occurrences of that ID had
+      * actually been processed as of the checkpoint) is compared
+      * against the running WS-DUP-SEEN-COUNT so only that many
+      * occurrences of the checkpointed ID itself are skipped; any
+      * further occurrence of that same ID falls through to be
+      * processed for the first time, same as any other record.
+           IF RESTART-IN-EFFECT
+              AND (T-LOAN-ID-IN < WS-RESTART-LOAN-ID
+                 OR (T-LOAN-ID-IN = WS-RESTART-LOAN-ID
+                    AND WS-DUP-SEEN-COUNT NOT > WS-RESTART-DUP-COUNT))
+              DISPLAY "SKIPPING ALREADY-PROCESSED LOAN ID: "
+                 T-LOAN-ID-IN
+           ELSE
+              IF RESTART-IN-EFFECT
+                 MOVE "N" TO WS-RESTART-SW
+              END-IF
+              IF T-LOAN-ID-IN = WS-PREV-LOAN-ID
+                 AND T-LOAN-ID-IN NOT = SPACES
+                 PERFORM 1015-REJECT-DUPLICATE
+      * A duplicate of the same ID that the last checkpoint's
+      * CHK-LOAN-ID reflects still needs to move the dup-count forward
+      * with it, so a later checkpoint (or an abend) written before the
+      * ID advances again captures every occurrence seen so far, not
+      * just the one that was actually applied.
+                 IF T-LOAN-ID-IN = WS-LAST-PROCESSED-ID
+                    MOVE WS-DUP-SEEN-COUNT
+                       TO WS-LAST-PROCESSED-DUP-COUNT
+                 END-IF
+              ELSE
+                 PERFORM 1020-UPDATE-MASTER
+                 MOVE T-LOAN-ID-IN TO WS-LAST-PROCESSED-ID
+                 MOVE WS-DUP-SEEN-COUNT
+                    TO WS-LAST-PROCESSED-DUP-COUNT
+                 ADD 1 TO WS-APPLIED-COUNT
+                 IF FUNCTION MOD(WS-APPLIED-COUNT
+                       WS-CHECKPOINT-INTERVAL) = 0
+      * A mid-run checkpoint always means "restart here if we don't
+      * reach a clean finish" - it is superseded by the "C" checkpoint
+      * 0000-MAIN writes once 1000-PROCESS actually completes.
+                    MOVE "R" TO WS-CHECKPOINT-RUN-STATUS
+                    PERFORM 1900-WRITE-CHECKPOINT
+                 END-IF
+              END-IF
+           END-IF
+           MOVE T-LOAN-ID-IN TO WS-PREV-LOAN-ID.
+
+      * Same-day duplicate loan ID - neither copy can be trusted to be
+      * the one that should "win", so both the second (and any further)
+      * occurrence go to suspense instead of silently overwriting the
+      * master.
+       1015-REJECT-DUPLICATE.
+           ADD 1 TO WS-CNT-DUPLICATE
+           DISPLAY "DUPLICATE LOAN ID IN RUN: " T-LOAN-ID-IN
+           MOVE "DUPLICATE LOAN ID IN RUN" TO WS-REJECT-REASON
+           PERFORM 1030-WRITE-SUSPENSE.
+
+       1020-UPDATE-MASTER.
+           MOVE T-LOAN-ID-IN TO L-LOAN-ID
+           PERFORM 1013-CAPTURE-BEFORE-IMAGE
+           MOVE "N" TO WS-REJECT-SW
+           MOVE SPACES TO LOAN-RECORD
+           MOVE ZERO   TO L-LOAN-AMOUNT
+      * L-ALERT-FLAG is deliberately kept separate from L-LOAN-STATUS
+      * (see copy/loanrec.cpy) so it stays durably visible on the
+      * master until LNALRT01 itself re-evaluates it - a T-CODE "C"
+      * transaction never calls LNALRT01 (see 1024-DISPATCH-CALC-ALERT)
+      * and carries no T-ALERT-FLAG-IN of its own to restore it from,
+      * so the flag captured off the prior master record is restored
+      * here immediately after the blanket MOVE SPACES above. It is
+      * only ever changed again below, in 1024-DISPATCH-CALC-ALERT's
+      * "A"/"B" branches, when LNALRT01 actually re-runs the check.
+           MOVE WS-BEFORE-ALERT-FLAG TO L-ALERT-FLAG
       * Map input to our Copybook structure
-                 MOVE T-LOAN-ID-IN   TO L-LOAN-ID
-                 MOVE T-BORROWER-IN  TO L-BORROWER-NAME
-                 MOVE T-AMOUNT-IN    TO L-LOAN-AMOUNT
-                 MOVE T-STATUS-IN    TO L-LOAN-STATUS
+           MOVE T-LOAN-ID-IN   TO L-LOAN-ID
+           MOVE T-BORROWER-IN  TO L-BORROWER-NAME
+           MOVE T-STATUS-IN    TO L-LOAN-STATUS
+           MOVE T-INTEREST-RATE-IN      TO L-INTEREST-RATE
+           MOVE T-ORIGINATION-DATE-IN   TO L-ORIGINATION-DATE
+           MOVE T-NEXT-PAYMENT-DUE-IN   TO L-NEXT-PAYMENT-DUE
+
+      * A blank T-CURRENCY-CODE-IN means the transaction came from a
+      * feed that predates multi-currency support; default it to USD
+      * so LNCALC01/LNALRT01's classification logic is unaffected.
+           IF T-CURRENCY-CODE-IN = SPACES
+              MOVE "USD" TO L-CURRENCY-CODE
+           ELSE
+              MOVE T-CURRENCY-CODE-IN TO L-CURRENCY-CODE
+           END-IF
+
+      * A DELETE maintenance transaction purges the master record and
+      * has no calc/alert risk classification to run, so T-AMOUNT-IN is
+      * not relevant and is not validated on that path.
+           IF T-MAINT-CODE-IN = "D"
+              PERFORM 1026-DELETE-MASTER
+              IF NOT TRANSACTION-REJECTED
+                 PERFORM 1016-WRITE-STATEMENT-EXTRACT
+              END-IF
+           ELSE
+              PERFORM 1014-VALIDATE-AMOUNT
+              IF NOT TRANSACTION-REJECTED
+                 PERFORM 1018-VALIDATE-LOAN-TERMS
+              END-IF
+              IF NOT TRANSACTION-REJECTED
+                 MOVE T-AMOUNT-IN TO L-LOAN-AMOUNT
+                 PERFORM 1024-DISPATCH-CALC-ALERT
+                 IF NOT TRANSACTION-REJECTED
+                    PERFORM 1027-ADD-OR-CHANGE-MASTER
+                    IF NOT TRANSACTION-REJECTED
+      * Control total reflects only amounts actually applied to the
+      * master - not amounts that passed numeric validation but were
+      * then rejected by 1024 (e.g. an unrecognized T-CODE) or 1027.
+                       PERFORM 0210-ACCUMULATE-USD-TOTAL
+                       ADD 1 TO WS-CNT-CALC-ALERT-OK
+                       IF T-TERM-MONTHS-IN > 0
+                          PERFORM 1029-GENERATE-AMORTIZATION
+                       END-IF
+                       PERFORM 1016-WRITE-STATEMENT-EXTRACT
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+
+      * Looks up the master record as it stands before this
+      * transaction's changes are applied, so 1016-WRITE-STATEMENT-
+      * EXTRACT can report a true before/after. A loan not already on
+      * the master (a new ADD) simply has no before state.
+       1013-CAPTURE-BEFORE-IMAGE.
+           MOVE "N" TO WS-BEFORE-FOUND-SW
+           MOVE SPACES TO WS-BEFORE-STATUS
+           MOVE ZERO   TO WS-BEFORE-AMOUNT
+           MOVE SPACES TO WS-BEFORE-BORROWER
+           MOVE SPACES TO WS-BEFORE-ALERT-FLAG
+           READ MASTER-FILE
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 SET BEFORE-FOUND TO TRUE
+                 MOVE L-LOAN-STATUS TO WS-BEFORE-STATUS
+                 MOVE L-LOAN-AMOUNT TO WS-BEFORE-AMOUNT
+                 MOVE L-BORROWER-NAME TO WS-BEFORE-BORROWER
+                 MOVE L-ALERT-FLAG TO WS-BEFORE-ALERT-FLAG
+           END-READ
+      * "23" (not found) is the only INVALID KEY outcome expected here
+      * - a new ADD legitimately has no prior master record. Any other
+      * non-zero status is a genuine I/O error, not a missing-key
+      * condition, and gets the same hard-stop treatment every other
+      * MASTER-FILE operation in this program already gets.
+           IF WS-VSAM-STATUS NOT = "00" AND WS-VSAM-STATUS NOT = "23"
+              DISPLAY "FATAL: MASTER-FILE READ FAILED - STATUS "
+                 WS-VSAM-STATUS " LOAN ID " L-LOAN-ID
+              PERFORM 9999-ABEND
+           END-IF.
+
+      * One record per loan actually touched this cycle (ADD, CHANGE,
+      * legacy upsert, or DELETE), capturing before/after status and
+      * amount for the downstream borrower-statement print process.
+       1016-WRITE-STATEMENT-EXTRACT.
+           MOVE L-LOAN-ID      TO STMT-LOAN-ID
+      * A DELETE feed legitimately carries only a loan ID and
+      * maintenance code, so T-BORROWER-IN is blank; the master's own
+      * before-image name is the only place that still knows who the
+      * borrower was.
+      * Fall back to it whenever the transaction didn't supply a name
+      * and a prior master record was found - an ADD/CHANGE that does
+      * supply a name still takes precedence, since that is the current
+      * (possibly newly-corrected) borrower of record.
+           IF T-BORROWER-IN = SPACES AND BEFORE-FOUND
+              MOVE WS-BEFORE-BORROWER TO STMT-BORROWER
+           ELSE
+              MOVE T-BORROWER-IN      TO STMT-BORROWER
+           END-IF
+           IF T-MAINT-CODE-IN = "D"
+              MOVE "D" TO STMT-ACTION
+           ELSE
+              IF BEFORE-FOUND
+                 MOVE "C" TO STMT-ACTION
+              ELSE
+                 MOVE "A" TO STMT-ACTION
+              END-IF
+           END-IF
+           MOVE WS-BEFORE-STATUS TO STMT-BEFORE-STATUS
+           MOVE WS-BEFORE-AMOUNT TO STMT-BEFORE-AMOUNT
+           IF T-MAINT-CODE-IN = "D"
+              MOVE SPACES TO STMT-AFTER-STATUS
+              MOVE ZERO   TO STMT-AFTER-AMOUNT
+           ELSE
+              MOVE L-LOAN-STATUS TO STMT-AFTER-STATUS
+              MOVE L-LOAN-AMOUNT TO STMT-AFTER-AMOUNT
+           END-IF
+      * L-CURRENCY-CODE was already defaulted to USD (if blank) back in
+      * 1020-UPDATE-MASTER before either the D or non-D path got here,
+      * so it is always populated by this point - including on DELETE.
+           MOVE L-CURRENCY-CODE TO STMT-CURRENCY-CODE
+           MOVE FUNCTION CURRENT-DATE(1:8) TO STMT-RUN-DATE
+           WRITE STATEMENT-REC
+           IF WS-STMT-STATUS NOT = "00"
+              DISPLAY "FATAL: STATEMENT-FILE WRITE FAILED - STATUS "
+                 WS-STMT-STATUS " LOAN ID " STMT-LOAN-ID
+              PERFORM 9999-ABEND
+           END-IF.
+
+      * Converts this transaction's L-LOAN-AMOUNT (already moved in
+      * from T-AMOUNT-IN) to USD using the same table and rate lookup
+      * LNCALC01/LNALRT01 use, then folds it into the run's control
+      * total - so WS-TOTAL-AMOUNT stays a single, meaningful unit even
+      * when the run mixes currencies. L-CURRENCY-CODE has already been
+      * defaulted to USD for blank/legacy feeds by this point.
+       0210-ACCUMULATE-USD-TOTAL.
+           MOVE 1 TO WS-CONV-RATE
+           PERFORM VARYING WS-CURR-IDX FROM 1 BY 1
+                   UNTIL WS-CURR-IDX > 4
+              IF WS-CURR-CODE(WS-CURR-IDX) = L-CURRENCY-CODE
+                 MOVE WS-CURR-RATE(WS-CURR-IDX) TO WS-CONV-RATE
+              END-IF
+           END-PERFORM
+           COMPUTE WS-USD-AMOUNT ROUNDED =
+              L-LOAN-AMOUNT * WS-CONV-RATE
+           ADD WS-USD-AMOUNT TO WS-TOTAL-AMOUNT.
+
+      * T-AMOUNT-IN flows straight from the input feed with no edit
+      * applied by the source system; garbled (non-numeric) or zero
+      * amounts must not reach an ADD/COMPUTE against WS-TOTAL-AMOUNT
+      * or get written to the master, so they are caught here before
+      * any arithmetic or calc/alert dispatch.
+       1014-VALIDATE-AMOUNT.
+           IF T-AMOUNT-IN NOT NUMERIC
+              ADD 1 TO WS-CNT-BAD-AMOUNT
+              MOVE "INVALID AMOUNT - NOT NUMERIC" TO WS-REJECT-REASON
+              PERFORM 1030-WRITE-SUSPENSE
+           ELSE
+              IF T-AMOUNT-IN = ZERO
+                 ADD 1 TO WS-CNT-BAD-AMOUNT
+                 MOVE "INVALID AMOUNT - ZERO" TO WS-REJECT-REASON
+                 PERFORM 1030-WRITE-SUSPENSE
+              END-IF
+           END-IF.
+
+      * Extends the numeric guard above to the other numeric-bearing
+      * transaction fields that feed LNAGE01's FUNCTION INTEGER-OF-DATE
+      * and LNAMRT01's rate/term arithmetic - a garbled value in any of
+      * them risks the same numeric-data-exception abend that an
+      * unvalidated T-AMOUNT-IN would cause. The full 8-byte date
+      * field's own NOT NUMERIC test is always checked before its
+      * MM/DD substrings are compared, so a garbled date never reaches
+      * a numeric comparison against WS-DATE-MM/WS-DATE-DD. Blank due
+      * dates are left alone - LNAGE01 already treats them as current
+      * rather than a real due date.
+       1018-VALIDATE-LOAN-TERMS.
+           IF T-TERM-MONTHS-IN NOT NUMERIC
+              ADD 1 TO WS-CNT-BAD-AMOUNT
+      * Kept to 30 characters or less - WS-REJECT-REASON/SUSP-REASON
+      * are both PIC X(30), and a longer literal here would be
+      * truncated on the way into the suspense file.
+              MOVE "INVALID TERM MOS - NOT NUMERIC" TO
+                 WS-REJECT-REASON
+              PERFORM 1030-WRITE-SUSPENSE
+           END-IF
+           IF NOT TRANSACTION-REJECTED
+              AND T-INTEREST-RATE-IN NOT NUMERIC
+              ADD 1 TO WS-CNT-BAD-AMOUNT
+              MOVE "INVALID INT RATE - NOT NUMERIC" TO
+                 WS-REJECT-REASON
+              PERFORM 1030-WRITE-SUSPENSE
+           END-IF
+           IF NOT TRANSACTION-REJECTED
+              AND T-ORIGINATION-DATE-IN NOT = SPACES
+              MOVE T-ORIGINATION-DATE-IN(5:2) TO WS-DATE-MM
+              MOVE T-ORIGINATION-DATE-IN(7:2) TO WS-DATE-DD
+              IF T-ORIGINATION-DATE-IN NOT NUMERIC
+                 OR WS-DATE-MM < 1 OR WS-DATE-MM > 12
+                 OR WS-DATE-DD < 1 OR WS-DATE-DD > 31
+                 ADD 1 TO WS-CNT-BAD-AMOUNT
+                 MOVE "INVALID ORIGINATION DATE" TO WS-REJECT-REASON
+                 PERFORM 1030-WRITE-SUSPENSE
+              END-IF
+           END-IF
+           IF NOT TRANSACTION-REJECTED
+              AND T-NEXT-PAYMENT-DUE-IN NOT = SPACES
+              AND T-NEXT-PAYMENT-DUE-IN NOT = ZEROS
+              MOVE T-NEXT-PAYMENT-DUE-IN(5:2) TO WS-DATE-MM
+              MOVE T-NEXT-PAYMENT-DUE-IN(7:2) TO WS-DATE-DD
+              IF T-NEXT-PAYMENT-DUE-IN NOT NUMERIC
+                 OR WS-DATE-MM < 1 OR WS-DATE-MM > 12
+                 OR WS-DATE-DD < 1 OR WS-DATE-DD > 31
+                 ADD 1 TO WS-CNT-BAD-AMOUNT
+                 MOVE "INVALID NEXT PAYMENT DUE DATE" TO
+                    WS-REJECT-REASON
+                 PERFORM 1030-WRITE-SUSPENSE
+              END-IF
+           END-IF.
+
+      * A transaction that carries a term generates a borrower payment
+      * schedule off the just-updated loan amount/rate, independent of
+      * which calc/alert T-CODE ran.
+       1029-GENERATE-AMORTIZATION.
+           ADD 1 TO WS-CNT-AMORT
+           MOVE T-TERM-MONTHS-IN TO WS-TERM-MONTHS-PARM
+           MOVE "LNAMRT01" TO WS-DYNAMIC-PROG
+           CALL WS-DYNAMIC-PROG USING LOAN-RECORD WS-TERM-MONTHS-PARM.
 
       * --- CONDITIONAL DYNAMIC CALL LOGIC ---
-                 EVALUATE T-CODE
-                 WHEN "C"
-                    MOVE "LNCALC01" TO WS-DYNAMIC-PROG
-                    CALL WS-DYNAMIC-PROG USING LOAN-RECORD
-                 WHEN "A"
-                    MOVE "LNALRT01" TO WS-DYNAMIC-PROG
-                    CALL WS-DYNAMIC-PROG USING LOAN-RECORD
-                 WHEN "B"
-                    MOVE "LNCALC01" TO WS-DYNAMIC-PROG
-                    CALL WS-DYNAMIC-PROG USING LOAN-RECORD
-                    MOVE "LNALRT01" TO WS-DYNAMIC-PROG
-                    CALL WS-DYNAMIC-PROG USING LOAN-RECORD
-                 WHEN OTHER
-                    DISPLAY "INVALID TRANS CODE: " T-CODE
-                 END-EVALUATE
-
-                 WRITE LOAN-RECORD
-                    INVALID KEY REWRITE LOAN-RECORD
-                 END-WRITE
-           END-READ.
+       1024-DISPATCH-CALC-ALERT.
+           EVALUATE T-CODE
+           WHEN "C"
+              ADD 1 TO WS-CNT-CALC
+              MOVE "LNCALC01" TO WS-DYNAMIC-PROG
+              CALL WS-DYNAMIC-PROG USING LOAN-RECORD
+           WHEN "A"
+              ADD 1 TO WS-CNT-ALERT
+              MOVE "LNALRT01" TO WS-DYNAMIC-PROG
+              CALL WS-DYNAMIC-PROG USING LOAN-RECORD
+              IF L-ALERT-FLAG = "F"
+                 ADD 1 TO WS-CNT-FLAGGED
+              END-IF
+           WHEN "B"
+              ADD 1 TO WS-CNT-BOTH
+              MOVE "LNCALC01" TO WS-DYNAMIC-PROG
+              CALL WS-DYNAMIC-PROG USING LOAN-RECORD
+              MOVE "LNALRT01" TO WS-DYNAMIC-PROG
+              CALL WS-DYNAMIC-PROG USING LOAN-RECORD
+              IF L-ALERT-FLAG = "F"
+                 ADD 1 TO WS-CNT-FLAGGED
+              END-IF
+           WHEN OTHER
+              ADD 1 TO WS-CNT-INVALID
+              DISPLAY "INVALID TRANS CODE: " T-CODE
+              MOVE "INVALID TRANS CODE" TO WS-REJECT-REASON
+              PERFORM 1030-WRITE-SUSPENSE
+           END-EVALUATE
+
+      * Delinquency aging runs for every valid C/A/B dispatch alongside
+      * the calc/alert calls, so the master's aging bucket stays current
+      * every time a loan is touched, not just when it is first booked.
+           IF T-CODE = "C" OR T-CODE = "A" OR T-CODE = "B"
+              ADD 1 TO WS-CNT-AGE
+              MOVE "LNAGE01" TO WS-DYNAMIC-PROG
+              CALL WS-DYNAMIC-PROG USING LOAN-RECORD
+           END-IF.
+
+      * T-MAINT-CODE-IN "A" = ADD (must be new), "C" = CHANGE (must
+      * already exist); SPACE/anything else keeps the original upsert
+      * behaviour for transactions that do not carry a maintenance
+      * code, so existing feeds keep working unchanged.
+       1027-ADD-OR-CHANGE-MASTER.
+      * LNUTIL01 has no source in this repo to extend, so the
+      * last-maintained stamp is applied here rather than there.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO L-LAST-MAINTAINED-TS
+           EVALUATE T-MAINT-CODE-IN
+           WHEN "A"
+              WRITE LOAN-RECORD
+                 INVALID KEY
+                    MOVE "ADD: LOAN ID ALREADY EXISTS"
+                       TO WS-REJECT-REASON
+                    PERFORM 1030-WRITE-SUSPENSE
+                 NOT INVALID KEY
+                    ADD 1 TO WS-CNT-WRITE
+              END-WRITE
+              IF WS-VSAM-STATUS NOT = "00" AND WS-VSAM-STATUS NOT = "22"
+                 DISPLAY "FATAL: MASTER-FILE ADD FAILED - STATUS "
+                    WS-VSAM-STATUS " LOAN ID " L-LOAN-ID
+                 PERFORM 9999-ABEND
+              END-IF
+           WHEN "C"
+              REWRITE LOAN-RECORD
+                 INVALID KEY
+                    MOVE "CHANGE: LOAN ID NOT FOUND"
+                       TO WS-REJECT-REASON
+                    PERFORM 1030-WRITE-SUSPENSE
+                 NOT INVALID KEY
+                    ADD 1 TO WS-CNT-REWRITE
+              END-REWRITE
+              IF WS-VSAM-STATUS NOT = "00" AND WS-VSAM-STATUS NOT = "23"
+                 DISPLAY "FATAL: MASTER-FILE CHANGE FAILED - STATUS "
+                    WS-VSAM-STATUS " LOAN ID " L-LOAN-ID
+                 PERFORM 9999-ABEND
+              END-IF
+           WHEN OTHER
+              WRITE LOAN-RECORD
+                 INVALID KEY
+                    REWRITE LOAN-RECORD
+                    IF WS-VSAM-STATUS NOT = "00"
+                       DISPLAY "FATAL: MASTER-FILE REWRITE FAILED - "
+                          "STATUS " WS-VSAM-STATUS " LOAN ID "
+                          L-LOAN-ID
+                       PERFORM 9999-ABEND
+                    END-IF
+                    ADD 1 TO WS-CNT-REWRITE
+                 NOT INVALID KEY
+                    ADD 1 TO WS-CNT-WRITE
+              END-WRITE
+              IF WS-VSAM-STATUS NOT = "00" AND WS-VSAM-STATUS NOT = "22"
+                 DISPLAY "FATAL: MASTER-FILE WRITE FAILED - STATUS "
+                    WS-VSAM-STATUS " LOAN ID " L-LOAN-ID
+                 PERFORM 9999-ABEND
+              END-IF
+           END-EVALUATE.
+
+      * Real VSAM DELETE so payoff/write-off loans can be purged from
+      * the master instead of sitting there indefinitely.
+       1026-DELETE-MASTER.
+           DELETE MASTER-FILE
+              INVALID KEY
+                 MOVE "DELETE: LOAN ID NOT FOUND" TO WS-REJECT-REASON
+                 PERFORM 1030-WRITE-SUSPENSE
+              NOT INVALID KEY
+                 ADD 1 TO WS-CNT-DELETE
+           END-DELETE.
+           IF WS-VSAM-STATUS NOT = "00" AND WS-VSAM-STATUS NOT = "23"
+              DISPLAY "FATAL: MASTER-FILE DELETE FAILED - STATUS "
+                 WS-VSAM-STATUS " LOAN ID " L-LOAN-ID
+              PERFORM 9999-ABEND
+           END-IF.
+
+      * Any VSAM status we do not explicitly expect on MASTER-FILE is
+      * treated as unrecoverable - we stop the job rather than let a
+      * bad master update slip through unnoticed.
+       9999-ABEND.
+           DISPLAY "LNVAL01 ABENDING - UNRECOVERABLE MASTER-FILE ERROR".
+      * Leave an "R" checkpoint behind so the next run restarts after
+      * the last loan ID we actually finished applying, instead of
+      * reprocessing (and possibly double-applying) everything up to
+      * the point of failure. Only meaningful if CHECKPOINT-FILE is
+      * open and at least one transaction was applied this run; the
+      * MASTER-FILE-open failure path aborts before either is true.
+           IF CHKPT-FILE-OPEN
+              MOVE "R" TO WS-CHECKPOINT-RUN-STATUS
+              PERFORM 1900-WRITE-CHECKPOINT
+              CLOSE CHECKPOINT-FILE
+           END-IF
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+
+      * Common routine for any rejected transaction (invalid T-CODE
+      * today; also used by the amount-edit checks). Writes the
+      * original transaction plus a reason to the suspense file for
+      * research/resubmission and keeps a same-day in-memory record
+      * for the end-of-run reject report.
+       1030-WRITE-SUSPENSE.
+           SET TRANSACTION-REJECTED TO TRUE
+           ADD 1 TO WS-CNT-REJECTED
+           MOVE T-LOAN-ID-IN   TO SUSP-LOAN-ID
+           MOVE T-BORROWER-IN  TO SUSP-BORROWER
+           MOVE T-AMOUNT-IN    TO SUSP-AMOUNT
+      * Reached from 1015-REJECT-DUPLICATE before LOAN-RECORD's
+      * L-CURRENCY-CODE has been mapped for this transaction, so the
+      * USD-default logic is repeated here directly off the raw
+      * transaction field rather than relying on LOAN-RECORD.
+           IF T-CURRENCY-CODE-IN = SPACES
+              MOVE "USD" TO SUSP-CURRENCY-CODE
+           ELSE
+              MOVE T-CURRENCY-CODE-IN TO SUSP-CURRENCY-CODE
+           END-IF
+           MOVE T-CODE         TO SUSP-TCODE
+           MOVE WS-REJECT-REASON TO SUSP-REASON
+           MOVE FUNCTION CURRENT-DATE(1:8) TO SUSP-RUN-DATE
+      * Fold this rejected transaction's dollar amount into a separate
+      * control total (see WS-REJECTED-AMOUNT) so the end-of-run report
+      * can show a gross-vs-applied breakdown. Skipped when T-AMOUNT-IN
+      * failed 1014-VALIDATE-AMOUNT's numeric test - arithmetic against
+      * a non-numeric field is exactly the risk that check exists to
+      * avoid, and there is no valid figure to add for those anyway.
+           IF T-AMOUNT-IN IS NUMERIC
+              MOVE 1 TO WS-CONV-RATE
+              PERFORM VARYING WS-CURR-IDX FROM 1 BY 1
+                      UNTIL WS-CURR-IDX > 4
+                 IF WS-CURR-CODE(WS-CURR-IDX) = SUSP-CURRENCY-CODE
+                    MOVE WS-CURR-RATE(WS-CURR-IDX) TO WS-CONV-RATE
+                 END-IF
+              END-PERFORM
+              COMPUTE WS-USD-AMOUNT ROUNDED =
+                 T-AMOUNT-IN * WS-CONV-RATE
+              ADD WS-USD-AMOUNT TO WS-REJECTED-AMOUNT
+           END-IF
+           WRITE SUSPENSE-REC
+           IF WS-SUSP-STATUS NOT = "00"
+              DISPLAY "FATAL: SUSPENSE-FILE WRITE FAILED - STATUS "
+                 WS-SUSP-STATUS " LOAN ID " SUSP-LOAN-ID
+              PERFORM 9999-ABEND
+           END-IF
+           IF WS-REJECT-COUNT < WS-REJECT-MAX
+              ADD 1 TO WS-REJECT-COUNT
+              MOVE T-LOAN-ID-IN     TO WS-REJ-LOAN-ID(WS-REJECT-COUNT)
+              MOVE WS-REJECT-REASON TO WS-REJ-REASON(WS-REJECT-COUNT)
+           END-IF.
+
+      * Periodically (and always at end of run) record the last
+      * successfully processed loan ID, tagged with WS-CHECKPOINT-
+      * RUN-STATUS ("R" mid-run/abend, "C" clean finish) so operations
+      * can restart from this point instead of rerunning the whole
+      * file - but ONLY when the tag says a restart is actually
+      * warranted (see 0050-LOAD-RESTART-POINT). This paragraph is also
+      * called from 9999-ABEND, so a write failure here cannot route
+      * back through 9999-ABEND (that would recurse) - it stops the
+      * job directly instead.
+       1900-WRITE-CHECKPOINT.
+           IF WS-LAST-PROCESSED-ID NOT = SPACES
+              MOVE WS-LAST-PROCESSED-ID    TO CHK-LOAN-ID
+              MOVE FUNCTION CURRENT-DATE(1:8) TO CHK-RUN-DATE
+              MOVE WS-CHECKPOINT-RUN-STATUS TO CHK-RUN-STATUS
+              MOVE WS-LAST-PROCESSED-DUP-COUNT TO CHK-DUP-COUNT
+              WRITE CHECKPOINT-REC
+              IF WS-CHKPT-STATUS NOT = "00"
+                 DISPLAY "FATAL: CHECKPOINT-FILE WRITE FAILED - STATUS "
+                    WS-CHKPT-STATUS " LOAN ID " CHK-LOAN-ID
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+              END-IF
+           END-IF.
+
+       9000-CONTROL-TOTALS-REPORT.
+           DISPLAY "==============================================".
+           DISPLAY "LNVAL01 CONTROL TOTALS / BALANCING REPORT".
+           DISPLAY "----------------------------------------------".
+           DISPLAY "TRANS-FILE RECORDS READ ......: " WS-RECORDS-READ.
+           DISPLAY "  T-CODE 'C' (CALC) .........: " WS-CNT-CALC.
+           DISPLAY "  T-CODE 'A' (ALERT) ........: " WS-CNT-ALERT.
+           DISPLAY "  T-CODE 'B' (BOTH) .........: " WS-CNT-BOTH.
+           DISPLAY "  T-CODE INVALID/OTHER ......: " WS-CNT-INVALID.
+           DISPLAY "DELINQUENCY AGING RUNS (LNAGE01): " WS-CNT-AGE.
+           DISPLAY "AMORTIZATION SCHEDULES (LNAMRT01): " WS-CNT-AMORT.
+           DISPLAY "TOTAL AMOUNT APPLIED (USD-EQUIV): "
+              WS-TOTAL-AMOUNT.
+           DISPLAY "MASTER-FILE WRITE (NEW) ......: " WS-CNT-WRITE.
+           DISPLAY "MASTER-FILE REWRITE (UPDATE) .: " WS-CNT-REWRITE.
+           DISPLAY "MASTER-FILE DELETE ...........: " WS-CNT-DELETE.
+           DISPLAY "DUPLICATE LOAN IDS IN RUN ....: " WS-CNT-DUPLICATE.
+           DISPLAY "TRANSACTIONS REJECTED TO SUSPENSE: "
+              WS-CNT-REJECTED.
+      * Gross-vs-applied breakdown so this report can be reconciled
+      * against the source system's control card even on a run with
+      * rejects, where WS-TOTAL-AMOUNT alone would legitimately fall
+      * short of the source total with nothing to explain the gap.
+           DISPLAY "  REJECTED AMOUNT (USD-EQUIV) ...: "
+              WS-REJECTED-AMOUNT.
+           COMPUTE WS-GROSS-AMOUNT =
+              WS-TOTAL-AMOUNT + WS-REJECTED-AMOUNT.
+           DISPLAY "TOTAL AMOUNT PROCESSED, GROSS (USD-EQUIV): "
+              WS-GROSS-AMOUNT.
+           DISPLAY "==============================================".
+           IF WS-CNT-REJECTED > 0
+              PERFORM 9100-REJECT-REPORT
+           END-IF
+           PERFORM 9200-EXCEPTION-SUMMARY.
+
+      * Same-day report of rejected loan IDs and reasons. Bounded by
+      * WS-REJECT-MAX; anything beyond that is still on SUSPENSE-FILE.
+       9100-REJECT-REPORT.
+           DISPLAY "==============================================".
+           DISPLAY "LNVAL01 REJECTED TRANSACTIONS REPORT".
+           DISPLAY "----------------------------------------------".
+           PERFORM VARYING WS-REJ-IDX FROM 1 BY 1
+                 UNTIL WS-REJ-IDX > WS-REJECT-COUNT
+              DISPLAY "LOAN ID: " WS-REJ-LOAN-ID(WS-REJ-IDX)
+                 "  REASON: " WS-REJ-REASON(WS-REJ-IDX)
+           END-PERFORM
+           IF WS-CNT-REJECTED > WS-REJECT-MAX
+              DISPLAY "...AND " WS-CNT-REJECTED
+                 " TOTAL REJECTS - SEE SUSPENSE FILE FOR FULL LIST"
+           END-IF
+           DISPLAY "==============================================".
+
+      * Separates the job's exception volume into upstream data-quality
+      * rejects (bad T-CODE, same-day duplicate loan IDs, and garbled
+      * amount/term/rate/date values - none of which ever reach
+      * calc/alert) from normal review volume (LNALRT01 over-limit
+      * flags), and reports both against the count of C/A/B
+      * transactions that completed cleanly, so operations can tell at
+      * a glance whether a bad run is a data-quality problem or just a
+      * heavy review day. WS-CNT-DUPLICATE and WS-CNT-BAD-AMOUNT are at
+      * least as strong a data-quality signal as an invalid T-CODE, so
+      * they are folded into the same bucket rather than left buried in
+      * WS-CNT-REJECTED further up the report.
+       9200-EXCEPTION-SUMMARY.
+           COMPUTE WS-CNT-DATA-QUALITY =
+              WS-CNT-INVALID + WS-CNT-DUPLICATE + WS-CNT-BAD-AMOUNT
+           DISPLAY "==============================================".
+           DISPLAY "LNVAL01 EXCEPTION SUMMARY".
+           DISPLAY "----------------------------------------------".
+           DISPLAY "DATA QUALITY REJECTS (TOTAL) ............: "
+              WS-CNT-DATA-QUALITY.
+           DISPLAY "  INVALID T-CODE ........................: "
+              WS-CNT-INVALID.
+           DISPLAY "  DUPLICATE LOAN ID IN RUN ...............: "
+              WS-CNT-DUPLICATE.
+           DISPLAY "  INVALID AMOUNT/TERM/RATE/DATE ..........: "
+              WS-CNT-BAD-AMOUNT.
+           DISPLAY "REVIEW VOLUME (LNALRT01 OVER-LIMIT FLAGS): "
+              WS-CNT-FLAGGED.
+           DISPLAY "SUCCESSFUL C/A/B UPDATES ................: "
+              WS-CNT-CALC-ALERT-OK.
+           IF WS-CNT-DATA-QUALITY > 0
+              DISPLAY "  -> DATA QUALITY ISSUE: CHECK UPSTREAM FEED "
+                 "FOR BAD T-CODE, DUPLICATE, OR AMOUNT/TERM/RATE/"
+                 "DATE VALUES"
+           END-IF
+           DISPLAY "==============================================".

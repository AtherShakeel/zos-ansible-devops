@@ -0,0 +1,143 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LNAMRT01.
+      *================================================================*
+      * SUBPROGRAM: GENERATES A MONTHLY AMORTIZATION SCHEDULE FOR A
+      * LOAN (PRINCIPAL/INTEREST SPLIT PER PAYMENT) AND WRITES IT TO
+      * THE BORROWER SCHEDULE EXTRACT FILE.
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCHEDULE-FILE ASSIGN TO AMRTOUT
+                  FILE STATUS IS WS-SCHED-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SCHEDULE-FILE.
+       01  SCHEDULE-REC.
+           05  SCH-LOAN-ID         PIC X(10).
+           05  SCH-PAYMENT-NUM     PIC 9(03).
+           05  SCH-PAYMENT-AMT     PIC 9(07)V99.
+           05  SCH-PRINCIPAL-AMT   PIC 9(07)V99.
+           05  SCH-INTEREST-AMT    PIC 9(07)V99.
+           05  SCH-BALANCE         PIC 9(09)V99.
+
+       WORKING-STORAGE SECTION.
+       01  WS-SCHED-STATUS        PIC X(02) VALUE "00".
+       01  WS-SCHED-OPENED-SW     PIC X(01) VALUE "N".
+           88  SCHED-FILE-OPEN    VALUE "Y".
+       01  WS-MONTHLY-RATE        PIC 9(01)V9(6) VALUE ZERO.
+       01  WS-GROWTH-FACTOR       PIC 9(04)V9(6) VALUE ZERO.
+       01  WS-BALANCE             PIC 9(09)V99.
+       01  WS-PAYMENT-AMT         PIC 9(07)V99.
+       01  WS-INTEREST-AMT        PIC 9(07)V99.
+       01  WS-PRINCIPAL-AMT       PIC 9(07)V99.
+       01  WS-PAYMENT-NUM         PIC 9(03).
+
+       LINKAGE SECTION.
+       COPY LOANREC.
+       01  LS-TERM-MONTHS         PIC 9(03).
+
+       PROCEDURE DIVISION USING LOAN-RECORD LS-TERM-MONTHS.
+       0000-MAIN.
+           IF LS-TERM-MONTHS = 0 OR L-LOAN-AMOUNT = 0
+              GOBACK
+           END-IF
+
+           IF NOT SCHED-FILE-OPEN
+              PERFORM 0100-OPEN-SCHEDULE-FILE
+           END-IF
+
+           COMPUTE WS-MONTHLY-RATE ROUNDED =
+              L-INTEREST-RATE / 1200
+           MOVE L-LOAN-AMOUNT TO WS-BALANCE
+
+      * A long enough term at a high enough rate drives WS-GROWTH-FACTOR
+      * or WS-PAYMENT-AMT past its PICTURE size - without ON SIZE ERROR
+      * that truncates silently and writes a garbage principal/interest
+      * split to AMRTOUT with no indication anything went wrong. Bail
+      * out of the schedule for this one loan instead; the loan record
+      * itself was already accepted by 1018-VALIDATE-LOAN-TERMS, so a
+      * missing amortization schedule is a visible gap compliance can
+      * chase, not a silently wrong one.
+           IF WS-MONTHLY-RATE = 0
+              COMPUTE WS-PAYMENT-AMT ROUNDED =
+                 L-LOAN-AMOUNT / LS-TERM-MONTHS
+           ELSE
+              COMPUTE WS-GROWTH-FACTOR ROUNDED =
+                 (1 + WS-MONTHLY-RATE) ** LS-TERM-MONTHS
+                 ON SIZE ERROR
+                    DISPLAY "LNAMRT01: GROWTH FACTOR OVERFLOW - ID "
+                       L-LOAN-ID " RATE " L-INTEREST-RATE
+                       " TERM " LS-TERM-MONTHS
+                       " - SCHEDULE NOT GENERATED"
+                    GOBACK
+              END-COMPUTE
+              COMPUTE WS-PAYMENT-AMT ROUNDED =
+                 L-LOAN-AMOUNT * WS-MONTHLY-RATE * WS-GROWTH-FACTOR
+                 / (WS-GROWTH-FACTOR - 1)
+                 ON SIZE ERROR
+                    DISPLAY "LNAMRT01: PAYMENT AMOUNT OVERFLOW - ID "
+                       L-LOAN-ID " - SCHEDULE NOT GENERATED"
+                    GOBACK
+              END-COMPUTE
+           END-IF
+
+           PERFORM VARYING WS-PAYMENT-NUM FROM 1 BY 1
+                 UNTIL WS-PAYMENT-NUM > LS-TERM-MONTHS
+              COMPUTE WS-INTEREST-AMT ROUNDED =
+                 WS-BALANCE * WS-MONTHLY-RATE
+              IF WS-PAYMENT-NUM = LS-TERM-MONTHS
+                 MOVE WS-BALANCE TO WS-PRINCIPAL-AMT
+                 COMPUTE WS-PAYMENT-AMT =
+                    WS-PRINCIPAL-AMT + WS-INTEREST-AMT
+              ELSE
+                 COMPUTE WS-PRINCIPAL-AMT ROUNDED =
+                    WS-PAYMENT-AMT - WS-INTEREST-AMT
+              END-IF
+              SUBTRACT WS-PRINCIPAL-AMT FROM WS-BALANCE
+              PERFORM 1000-WRITE-SCHEDULE-RECORD
+           END-PERFORM.
+
+           GOBACK.
+
+      * Opened once per run and kept open across calls (WORKING-STORAGE
+      * persists between CALLs to the same subprogram within a run),
+      * the same pattern LNALRT01 uses for its audit file. A schedule
+      * that can't be opened would otherwise fail silently on every
+      * subsequent WRITE, so the open failure is checked here too.
+       0100-OPEN-SCHEDULE-FILE.
+           OPEN EXTEND SCHEDULE-FILE
+           IF WS-SCHED-STATUS NOT = "00"
+              OPEN OUTPUT SCHEDULE-FILE
+           END-IF
+           IF WS-SCHED-STATUS NOT = "00"
+              DISPLAY "FATAL: SCHEDULE-FILE OPEN FAILED - STATUS "
+                 WS-SCHED-STATUS
+              PERFORM 9999-ABEND
+           END-IF
+           SET SCHED-FILE-OPEN TO TRUE.
+
+       1000-WRITE-SCHEDULE-RECORD.
+           MOVE L-LOAN-ID        TO SCH-LOAN-ID
+           MOVE WS-PAYMENT-NUM   TO SCH-PAYMENT-NUM
+           MOVE WS-PAYMENT-AMT   TO SCH-PAYMENT-AMT
+           MOVE WS-PRINCIPAL-AMT TO SCH-PRINCIPAL-AMT
+           MOVE WS-INTEREST-AMT  TO SCH-INTEREST-AMT
+           MOVE WS-BALANCE       TO SCH-BALANCE
+           WRITE SCHEDULE-REC
+           IF WS-SCHED-STATUS NOT = "00"
+              DISPLAY "FATAL: SCHEDULE-FILE WRITE FAILED - STATUS "
+                 WS-SCHED-STATUS " LOAN ID " SCH-LOAN-ID
+              PERFORM 9999-ABEND
+           END-IF.
+
+      * Any non-zero SCHEDULE-FILE status we do not explicitly expect is
+      * treated as unrecoverable - a called subprogram issuing STOP RUN
+      * ends the whole run unit, the same effect LNVAL01's own
+      * 9999-ABEND has on the job.
+       9999-ABEND.
+           DISPLAY "LNAMRT01 ABENDING - UNRECOVERABLE SCHEDULE-FILE "
+              "ERROR".
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.

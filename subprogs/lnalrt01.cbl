@@ -1,14 +1,141 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LNALRT01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO AUDITOUT
+                  FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT PARM-FILE ASSIGN TO THRESHPM
+                  FILE STATUS IS WS-PARM-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-REC.
+           05  AUD-LOAN-ID         PIC X(10).
+           05  AUD-AMOUNT          PIC 9(07)V99.
+           05  AUD-CURRENCY-CODE   PIC X(03).
+           05  AUD-USD-AMOUNT      PIC 9(09)V99.
+           05  AUD-LIMIT           PIC 9(07)V99.
+           05  AUD-TIMESTAMP       PIC X(14).
+
+       FD  PARM-FILE.
+       COPY PARMREC.
+
        WORKING-STORAGE SECTION.
        01  WS-LIMIT               PIC 9(07)V99 VALUE 500000.00.
+       01  WS-AUDIT-STATUS        PIC X(02) VALUE "00".
+       01  WS-AUDIT-OPENED-SW     PIC X(01) VALUE "N".
+           88  AUDIT-FILE-OPEN    VALUE "Y".
+       01  WS-PARM-STATUS         PIC X(02) VALUE "00".
+       01  WS-PARM-LOADED-SW      PIC X(01) VALUE "N".
+           88  PARM-LOADED        VALUE "Y".
+       COPY CURRTAB.
+
        LINKAGE SECTION.
        COPY LOANREC.
        PROCEDURE DIVISION USING LOAN-RECORD.
-      * Professional Rule: If amount > 500k, flag for manual review
-           IF L-LOAN-AMOUNT > WS-LIMIT
-              MOVE "S" TO L-LOAN-STATUS
+           IF NOT PARM-LOADED
+              PERFORM 0100-LOAD-THRESHOLD
+           END-IF
+
+           PERFORM 0200-CONVERT-TO-USD
+
+      * Professional Rule: If amount > limit, flag for manual review.
+      * Compared in USD so a foreign-currency loan isn't misclassified
+      * against the USD-denominated WS-LIMIT. The flag lives in its own
+      * L-ALERT-FLAG field, separate from L-LOAN-STATUS (LNCALC01's
+      * 'A'/'S'/'V'/'R' risk tier) - a T-CODE "B" transaction calls
+      * both LNCALC01 and LNALRT01 against the same LOAN-RECORD, and
+      * the over-limit flag must not overwrite the graduated tier that
+      * was just computed.
+           IF WS-USD-AMOUNT > WS-LIMIT
+              MOVE "F" TO L-ALERT-FLAG
               DISPLAY "AUDIT: ID " L-LOAN-ID " FLAGGED - OVER LIMIT"
+              PERFORM 1000-WRITE-AUDIT-RECORD
            END-IF.
-           GOBACK.
\ No newline at end of file
+           GOBACK.
+
+      * Converts L-LOAN-AMOUNT to a USD-equivalent for threshold
+      * comparison. Unrecognized/blank currency codes default to a
+      * 1:1 rate (treated as USD) so existing USD-only feeds are
+      * unaffected.
+       0200-CONVERT-TO-USD.
+           MOVE 1 TO WS-CONV-RATE
+           PERFORM VARYING WS-CURR-IDX FROM 1 BY 1
+                   UNTIL WS-CURR-IDX > 4
+              IF WS-CURR-CODE(WS-CURR-IDX) = L-CURRENCY-CODE
+                 MOVE WS-CURR-RATE(WS-CURR-IDX) TO WS-CONV-RATE
+              END-IF
+           END-PERFORM
+           COMPUTE WS-USD-AMOUNT ROUNDED =
+              L-LOAN-AMOUNT * WS-CONV-RATE.
+
+      * Pull the review threshold from the shared parameter file so
+      * business can change the policy without recompiling LNCALC01 and
+      * LNALRT01 in lockstep. Falls back to the compiled-in default if
+      * the parameter dataset isn't available.
+       0100-LOAD-THRESHOLD.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS = "00"
+              READ PARM-FILE
+                 AT END CONTINUE
+                 NOT AT END MOVE PARM-THRESHOLD TO WS-LIMIT
+              END-READ
+              CLOSE PARM-FILE
+           ELSE
+              DISPLAY "LNALRT01: PARM FILE UNAVAILABLE - "
+                 "USING DEFAULT LIMIT"
+           END-IF
+           SET PARM-LOADED TO TRUE.
+
+      * Persist every over-limit flag so compliance can pull a report
+      * of manual-review ("F") loans over any date range, not just
+      * today's job log. The file is opened once per run and kept open
+      * across calls (WORKING-STORAGE survives between CALLs).
+      * AUD-AMOUNT is the loan's native-currency amount; since the
+      * flag decision itself is made on WS-USD-AMOUNT (converted),
+      * both the currency code and the converted amount are carried
+      * too so a reviewer isn't looking at a foreign-currency amount
+      * that appears to be under AUD-LIMIT with no explanation of why
+      * it was flagged.
+      * A flagged loan silently never reaching the audit trail would
+      * defeat the entire point of this file (compliance being able to
+      * pull every manual-review flag, not just today's log), so an
+      * open or write failure here gets the same hard-stop treatment
+      * MASTER-FILE/CHECKPOINT-FILE/SUSPENSE-FILE/STATEMENT-FILE get in
+      * LNVAL01 rather than passing silently.
+       1000-WRITE-AUDIT-RECORD.
+           IF NOT AUDIT-FILE-OPEN
+              OPEN EXTEND AUDIT-FILE
+              IF WS-AUDIT-STATUS NOT = "00"
+                 OPEN OUTPUT AUDIT-FILE
+              END-IF
+              IF WS-AUDIT-STATUS NOT = "00"
+                 DISPLAY "FATAL: AUDIT-FILE OPEN FAILED - STATUS "
+                    WS-AUDIT-STATUS
+                 PERFORM 9999-ABEND
+              END-IF
+              SET AUDIT-FILE-OPEN TO TRUE
+           END-IF
+           MOVE L-LOAN-ID        TO AUD-LOAN-ID
+           MOVE L-LOAN-AMOUNT    TO AUD-AMOUNT
+           MOVE L-CURRENCY-CODE  TO AUD-CURRENCY-CODE
+           MOVE WS-USD-AMOUNT    TO AUD-USD-AMOUNT
+           MOVE WS-LIMIT         TO AUD-LIMIT
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AUD-TIMESTAMP
+           WRITE AUDIT-REC
+           IF WS-AUDIT-STATUS NOT = "00"
+              DISPLAY "FATAL: AUDIT-FILE WRITE FAILED - STATUS "
+                 WS-AUDIT-STATUS " LOAN ID " AUD-LOAN-ID
+              PERFORM 9999-ABEND
+           END-IF.
+
+      * Any non-zero AUDIT-FILE status we do not explicitly expect is
+      * treated as unrecoverable - a called subprogram issuing STOP RUN
+      * ends the whole run unit, the same effect LNVAL01's own
+      * 9999-ABEND has on the job.
+       9999-ABEND.
+           DISPLAY "LNALRT01 ABENDING - UNRECOVERABLE AUDIT-FILE ERROR".
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.

@@ -3,8 +3,25 @@
       *================================================================*
       * SUBPROGRAM: CALCULATES LOAN VALIDATION STATUS
       *================================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO THRESHPM
+                  FILE STATUS IS WS-PARM-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE.
+       COPY PARMREC.
+
        WORKING-STORAGE SECTION.
+       01  WS-THRESHOLD           PIC 9(07)V99 VALUE 500000.00.
+       01  WS-TIER-LOW            PIC 9(07)V99 VALUE 50000.00.
+       01  WS-TIER-MID            PIC 9(07)V99 VALUE 250000.00.
+       01  WS-PARM-STATUS         PIC X(02) VALUE "00".
+       01  WS-PARM-LOADED-SW      PIC X(01) VALUE "N".
+           88  PARM-LOADED        VALUE "Y".
+       COPY CURRTAB.
 
        LINKAGE SECTION.
       * We use the same copybook here to define the passed data
@@ -12,11 +29,95 @@
 
        PROCEDURE DIVISION USING LOAN-RECORD.
        0000-MAIN.
-      * SIMPLE BUSINESS RULE: If Amount > 500,000, mark as 'R'eview
-           IF L-LOAN-AMOUNT > 500000.00
-              MOVE 'R' TO L-LOAN-STATUS
-           ELSE
-              MOVE 'A' TO L-LOAN-STATUS
-           END-IF.
+           IF NOT PARM-LOADED
+              PERFORM 0100-LOAD-THRESHOLD
+           END-IF
+
+           PERFORM 0200-CONVERT-TO-USD
 
-           GOBACK.
\ No newline at end of file
+      * GRADUATED RISK TIERS, LOW TO HIGH, ALL COMPARED IN USD SO A
+      * FOREIGN-CURRENCY LOAN ISN'T MISCLASSIFIED AGAINST THE
+      * USD-DENOMINATED BREAKPOINTS:
+      *    UNDER WS-TIER-LOW            -> 'A' APPROVED
+      *    WS-TIER-LOW  TO WS-TIER-MID  -> 'S' STANDARD REVIEW
+      *    WS-TIER-MID  TO WS-THRESHOLD -> 'V' VERIFICATION REQUIRED
+      *    OVER WS-THRESHOLD            -> 'R' REVIEW
+           EVALUATE TRUE
+              WHEN WS-USD-AMOUNT > WS-THRESHOLD
+                 MOVE 'R' TO L-LOAN-STATUS
+              WHEN WS-USD-AMOUNT > WS-TIER-MID
+                 MOVE 'V' TO L-LOAN-STATUS
+              WHEN WS-USD-AMOUNT > WS-TIER-LOW
+                 MOVE 'S' TO L-LOAN-STATUS
+              WHEN OTHER
+                 MOVE 'A' TO L-LOAN-STATUS
+           END-EVALUATE.
+
+           GOBACK.
+
+      * Converts L-LOAN-AMOUNT to a USD-equivalent for threshold
+      * comparison. Unrecognized/blank currency codes default to a
+      * 1:1 rate (treated as USD) so existing USD-only feeds are
+      * unaffected.
+       0200-CONVERT-TO-USD.
+           MOVE 1 TO WS-CONV-RATE
+           PERFORM VARYING WS-CURR-IDX FROM 1 BY 1
+                   UNTIL WS-CURR-IDX > 4
+              IF WS-CURR-CODE(WS-CURR-IDX) = L-CURRENCY-CODE
+                 MOVE WS-CURR-RATE(WS-CURR-IDX) TO WS-CONV-RATE
+              END-IF
+           END-PERFORM
+           COMPUTE WS-USD-AMOUNT ROUNDED =
+              L-LOAN-AMOUNT * WS-CONV-RATE.
+
+      * Pull the review threshold from the shared parameter file so
+      * business can change the policy without recompiling LNCALC01 and
+      * LNALRT01 in lockstep. Falls back to the compiled-in default if
+      * the parameter dataset isn't available. PARM-TIER-LOW/MID travel
+      * with PARM-THRESHOLD in the same record so the three breakpoints
+      * are always changed together; a dataset written before those
+      * fields existed reads as ZERO ("not supplied"). In that case the
+      * tiers are scaled off the new PARM-THRESHOLD at the same ratio
+      * as the compiled-in defaults (10%/50%) rather than left at the
+      * compiled-in 50000/250000 - otherwise a business-supplied
+      * threshold below the compiled WS-TIER-MID would fail the
+      * consistency guard below and get silently discarded, while
+      * LNALRT01 (which has no tiers to keep consistent) would still
+      * honor that same lower threshold - breaking the single point of
+      * control this parameter file exists to provide.
+       0100-LOAD-THRESHOLD.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS = "00"
+              READ PARM-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    MOVE PARM-THRESHOLD TO WS-THRESHOLD
+                    IF PARM-TIER-LOW > ZERO AND PARM-TIER-MID > ZERO
+                       MOVE PARM-TIER-LOW TO WS-TIER-LOW
+                       MOVE PARM-TIER-MID TO WS-TIER-MID
+                    ELSE
+                       COMPUTE WS-TIER-MID ROUNDED =
+                          WS-THRESHOLD * 0.5
+                       COMPUTE WS-TIER-LOW ROUNDED =
+                          WS-THRESHOLD * 0.1
+                    END-IF
+              END-READ
+              CLOSE PARM-FILE
+           ELSE
+              DISPLAY "LNCALC01: PARM FILE UNAVAILABLE - "
+                 "USING DEFAULT THRESHOLD"
+           END-IF
+      * Safety net on top of shipping the breakpoints together: if
+      * business (or a hand-edited parm dataset) ever sets them
+      * inconsistently, the 'V' tier would become silently unreachable.
+      * Refuse the bad set and fall back to the compiled-in defaults
+      * rather than risk miscategorizing loans.
+           IF NOT (WS-THRESHOLD > WS-TIER-MID
+                 AND WS-TIER-MID > WS-TIER-LOW)
+              DISPLAY "LNCALC01: WARNING - INCONSISTENT PARM "
+                 "THRESHOLD/TIER VALUES - REVERTING TO DEFAULTS"
+              MOVE 500000.00 TO WS-THRESHOLD
+              MOVE 250000.00 TO WS-TIER-MID
+              MOVE 50000.00  TO WS-TIER-LOW
+           END-IF
+           SET PARM-LOADED TO TRUE.

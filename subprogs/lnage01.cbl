@@ -0,0 +1,48 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LNAGE01.
+      *================================================================*
+      * SUBPROGRAM: BUCKETS A LOAN INTO A DELINQUENCY AGING STATUS
+      * BASED ON L-NEXT-PAYMENT-DUE VERSUS THE CURRENT RUN DATE.
+      *================================================================*
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-RUN-DATE-NUM        PIC 9(08).
+       01  WS-DUE-DATE-NUM        PIC 9(08).
+       01  WS-RUN-DATE-INT        PIC 9(09).
+       01  WS-DUE-DATE-INT        PIC 9(09).
+       01  WS-DAYS-PAST-DUE       PIC S9(09).
+
+       LINKAGE SECTION.
+       COPY LOANREC.
+
+       PROCEDURE DIVISION USING LOAN-RECORD.
+       0000-MAIN.
+      * No due date on file yet (e.g. a brand-new loan) - treat as
+      * current rather than guessing a bucket.
+           IF L-NEXT-PAYMENT-DUE = SPACES OR L-NEXT-PAYMENT-DUE = ZEROS
+              MOVE "C" TO L-AGING-STATUS
+           ELSE
+              MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE-NUM
+              MOVE L-NEXT-PAYMENT-DUE         TO WS-DUE-DATE-NUM
+              COMPUTE WS-RUN-DATE-INT =
+                 FUNCTION INTEGER-OF-DATE(WS-RUN-DATE-NUM)
+              COMPUTE WS-DUE-DATE-INT =
+                 FUNCTION INTEGER-OF-DATE(WS-DUE-DATE-NUM)
+              COMPUTE WS-DAYS-PAST-DUE =
+                 WS-RUN-DATE-INT - WS-DUE-DATE-INT
+              EVALUATE TRUE
+                 WHEN WS-DAYS-PAST-DUE <= 0
+                    MOVE "C" TO L-AGING-STATUS
+                 WHEN WS-DAYS-PAST-DUE <= 30
+                    MOVE "1" TO L-AGING-STATUS
+                 WHEN WS-DAYS-PAST-DUE <= 60
+                    MOVE "2" TO L-AGING-STATUS
+                 WHEN WS-DAYS-PAST-DUE <= 90
+                    MOVE "3" TO L-AGING-STATUS
+                 WHEN OTHER
+                    MOVE "4" TO L-AGING-STATUS
+              END-EVALUATE
+           END-IF.
+           GOBACK.
